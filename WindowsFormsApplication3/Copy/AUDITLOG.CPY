@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * AUDITLOG.CPY
+      *
+      * One record per Form1 open/close/submit action.  Gives an
+      * accountability trail of who opened or submitted which cycle,
+      * when, and from which workstation, for use during incident
+      * review.
+      *----------------------------------------------------------------
+       01 audit-log-record.
+           05 audit-timestamp      pic x(14).
+           05 audit-operator-id    pic x(08).
+           05 audit-workstation-id pic x(08).
+           05 audit-action         pic x(08).
+           05 audit-run-date       pic x(08).
+           05 audit-cycle-id       pic x(08).
+           05 audit-environment    pic x(04).
