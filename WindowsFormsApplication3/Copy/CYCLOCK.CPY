@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * CYCLOCK.CPY
+      *
+      * Concurrency-lock record.  One lock file per cycle id exists
+      * on disk for as long as that cycle is in flight, so a second
+      * operator cannot submit the same cycle twice.
+      *----------------------------------------------------------------
+       01 cycle-lock-record.
+           05 lock-cycle-id        pic x(08).
+           05 lock-operator-id     pic x(08).
+           05 lock-workstation-id  pic x(08).
+           05 lock-timestamp       pic x(14).
