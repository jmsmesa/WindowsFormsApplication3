@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * INFLIGHT.CPY
+      *
+      * Marker written just before a cycle submission starts and
+      * removed once it finishes cleanly.  If Form1 is closed or
+      * crashes while this marker is still on disk, the next operator
+      * to open the form is offered a resume/cancel choice instead of
+      * a blank slate.
+      *----------------------------------------------------------------
+       01 inflight-record.
+           05 if-run-date             pic x(08).
+           05 if-cycle-id             pic x(08).
+           05 if-environment-code     pic x(04).
+           05 if-operator-id          pic x(08).
+           05 if-workstation-id       pic x(08).
+           05 if-started-timestamp    pic x(14).
