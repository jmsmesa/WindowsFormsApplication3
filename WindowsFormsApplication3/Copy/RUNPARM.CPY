@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * RUNPARM.CPY
+      *
+      * Shared run-parameter record.  Populated by Form1 from the
+      * operator's entries on the parameter panel and written to the
+      * run-parameter file on submit so the batch stream picks up the
+      * same values instead of having them re-keyed into JCL.
+      *----------------------------------------------------------------
+       01 runparm-record.
+           05 runparm-run-date          pic x(08).
+           05 runparm-cycle-id          pic x(08).
+           05 runparm-environment-code  pic x(04).
+           05 runparm-operator-id       pic x(08).
+           05 runparm-workstation-id    pic x(08).
+           05 runparm-submit-timestamp  pic x(14).
