@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * ENVCFG.CPY
+      *
+      * Valid target environments for a cycle submission, with the
+      * connection details the batch stream needs for each.  Loaded
+      * into the panel's environment selector in Form1_Load so an
+      * operator picks from this list instead of keying a bare code.
+      *----------------------------------------------------------------
+       01 env-config-record.
+           05 ec-environment-code     pic x(04).
+           05 ec-environment-name     pic x(20).
+           05 ec-connection-string    pic x(60).
