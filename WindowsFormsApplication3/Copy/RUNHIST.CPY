@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * RUNHIST.CPY
+      *
+      * One record per cycle submission, tracking the scheduler job
+      * that ran it and how it finished.  Read by the Job History
+      * dashboard (Form2) and appended to by Form1 when a cycle is
+      * submitted and when the scheduler reports a job id back.
+      *----------------------------------------------------------------
+       01 run-history-record.
+           05 rh-cycle-id         pic x(08).
+           05 rh-run-date         pic x(08).
+           05 rh-environment      pic x(04).
+           05 rh-status           pic x(08).
+           05 rh-job-id           pic x(12).
+           05 rh-start-timestamp  pic x(14).
+           05 rh-end-timestamp    pic x(14).
