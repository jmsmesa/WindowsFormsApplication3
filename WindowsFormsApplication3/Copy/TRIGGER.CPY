@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * TRIGGER.CPY
+      *
+      * Scheduler trigger record.  Dropped per cycle submission so the
+      * external job scheduler can pick it up and start the
+      * corresponding batch cycle.
+      *----------------------------------------------------------------
+       01 trigger-record.
+           05 trg-cycle-id              pic x(08).
+           05 trg-run-date              pic x(08).
+           05 trg-environment-code      pic x(04).
+           05 trg-operator-id           pic x(08).
+           05 trg-requested-timestamp   pic x(14).
