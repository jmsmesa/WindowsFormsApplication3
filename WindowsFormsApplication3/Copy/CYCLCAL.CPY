@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * CYCLCAL.CPY
+      *
+      * Expected-cycle calendar.  Lists every cycle id that should run
+      * each night so the Job History dashboard can flag a cycle that
+      * never showed up in RUNHIST-FILE.
+      *----------------------------------------------------------------
+       01 cycle-cal-record.
+           05 cc-cycle-id      pic x(08).
+           05 cc-description   pic x(30).
