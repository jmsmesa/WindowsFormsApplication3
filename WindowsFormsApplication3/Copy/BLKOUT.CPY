@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * BLKOUT.CPY
+      *
+      * Blackout/holiday calendar.  Each record declares a date range
+      * (a single-day holiday has the same start and end date) during
+      * which a cycle must not be run, checked against the run date
+      * keyed on the panel before a submission is accepted.
+      *----------------------------------------------------------------
+       01 blackout-record.
+           05 bc-start-date    pic x(08).
+           05 bc-end-date      pic x(08).
+           05 bc-description   pic x(30).
