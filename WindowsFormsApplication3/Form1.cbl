@@ -1,17 +1,1033 @@
        class-id WindowsFormsApplication3.Form1 is partial
                  inherits type System.Windows.Forms.Form.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select runparm-file assign to "RUNPARM.DAT"
+               organization line sequential
+               file status is runparm-status.
+
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization line sequential
+               file status is audit-log-status.
+
+           select cycle-lock-file assign dynamic lock-file-name
+               organization line sequential
+               file status is lock-file-status.
+
+           select inflight-file assign to "INFLIGHT.DAT"
+               organization line sequential
+               file status is inflight-status.
+
+           select blackout-file assign to "BLKOUT.DAT"
+               organization line sequential
+               file status is blackout-status.
+
+           select envcfg-file assign to "ENVCFG.DAT"
+               organization line sequential
+               file status is envcfg-status.
+
+           select trigger-file assign dynamic trigger-file-name
+               organization line sequential
+               file status is trigger-status.
+
+           select run-history-file assign to "RUNHIST.DAT"
+               organization line sequential
+               file status is runhist-status.
+
+       data division.
+       file section.
+       fd  runparm-file.
+           copy "RUNPARM.CPY".
+
+       fd  audit-log-file.
+           copy "AUDITLOG.CPY".
+
+       fd  cycle-lock-file.
+           copy "CYCLOCK.CPY".
+
+       fd  inflight-file.
+           copy "INFLIGHT.CPY".
+
+       fd  blackout-file.
+           copy "BLKOUT.CPY".
+
+       fd  envcfg-file.
+           copy "ENVCFG.CPY".
+
+       fd  trigger-file.
+           copy "TRIGGER.CPY".
+
+       fd  run-history-file.
+           copy "RUNHIST.CPY".
+
+      *----------------------------------------------------------------
+      * Run-parameter entry panel.  Operator keys the nightly cycle's
+      * run date, cycle id and target environment here before the
+      * cycle can be submitted.  Defaulted in Form1_Load.  SUBMIT-CYCLE
+      * promotes the keyed values into RUNPARM-RECORD and writes them
+      * to the shared run-parameter file so the batch stream can pick
+      * up the same values the operator entered on this panel.
+      *----------------------------------------------------------------
        working-storage section.
-       01 x pic x.
-       01 y pic x.
+       01 run-date          pic x(08).
+       01 cycle-id          pic x(08).
+       01 environment-code  pic x(04).
+
+       01 txt-run-date       object.
+       01 txt-cycle-id       object.
+       01 cbo-environment    object.
+
+       01 operator-id        pic x(08).
+       01 workstation-id     pic x(08).
+       01 current-timestamp  pic x(14).
+       01 audit-log-status   pic xx.
+       01 runparm-status     pic xx.
+
+       01 mnu-job-history     object.
+       01 job-history-form    object.
+
+       01 lock-file-name      pic x(20).
+       01 lock-file-status    pic xx.
+       01 lock-acquired-switch pic x.
+           88 lock-was-acquired   value "Y".
+           88 lock-was-denied     value "N".
+       01 message-text         pic x(160).
+       01 restart-cycle-id     pic x(08).
+       01 inflight-status      pic xx.
+       01 resume-prompt-result type System.Windows.Forms.DialogResult.
+
+       01 blackout-status      pic xx.
+       01 blackout-eof         pic x.
+       01 blackout-description pic x(30).
+       01 blackout-switch      pic x.
+           88 run-date-is-blackout value "Y".
+           88 run-date-is-clear     value "N".
+
+       01 btn-print-confirmation        object.
+       01 confirmation-print-document   object.
+       01 confirmation-line-1           pic x(60).
+       01 confirmation-line-2           pic x(60).
+       01 confirmation-line-3           pic x(60).
+       01 confirmation-line-4           pic x(60).
+
+       01 envcfg-status         pic xx.
+       01 envcfg-eof            pic x.
+       01 envcfg-count          pic 9(04) comp value 0.
+       01 envcfg-index          pic 9(04) comp value 0.
+       01 envcfg-table.
+           05 envcfg-entry occurs 20 times.
+               10 ec-code-tbl   pic x(04).
+               10 ec-name-tbl   pic x(20).
+
+       01 environment-switch    pic x.
+           88 environment-code-is-valid    value "Y".
+           88 environment-code-is-invalid  value "N".
+
+       01 btn-run                object.
+       01 submission-switch      pic x.
+           88 submission-succeeded value "Y".
+           88 submission-failed     value "N".
+
+       01 trigger-file-name      pic x(20).
+       01 trigger-status         pic xx.
+       01 runhist-status         pic xx.
+       01 job-id                 pic x(12).
+
+       01 btn-mark-complete      object.
+       01 rh-rewrite-table.
+           05 rh-rewrite-entry occurs 500 times.
+               10 rt-cycle-id         pic x(08).
+               10 rt-run-date         pic x(08).
+               10 rt-environment      pic x(04).
+               10 rt-status           pic x(08).
+               10 rt-job-id           pic x(12).
+               10 rt-start-timestamp  pic x(14).
+               10 rt-end-timestamp    pic x(14).
+       01 rh-rewrite-count       pic 9(04) comp value 0.
+       01 rh-rewrite-index       pic 9(04) comp value 0.
+       01 rh-rewrite-eof         pic x.
+       01 rh-match-index         pic 9(04) comp value 0.
+
+       01 temp-point             object.
+       01 temp-size              object.
+       01 lbl-run-date           object.
+       01 lbl-cycle-id           object.
+       01 lbl-environment        object.
+       01 mnu-strip              object.
+
+      *----------------------------------------------------------------
+      * InitializeComponent - lays out the run-parameter panel (run
+      * date and cycle id entry fields, the environment selector, the
+      * Run / Mark Complete / Print Confirmation buttons and the Job
+      * History menu) and wires each control to its event handler.
+      * This repo carries no separate designer partial file, so this
+      * is hand-written rather than tool-generated; NEW has always
+      * called INVOKE SELF::INITIALIZECOMPONENT and expects it to
+      * exist.
+      *----------------------------------------------------------------
+       method-id InitializeComponent private.
+       procedure division.
+           invoke self::SuspendLayout
+
+           invoke type System.Windows.Forms.Label::new returning lbl-run-date
+           invoke type System.Drawing.Point::new(20, 20) returning temp-point
+           invoke lbl-run-date::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(110, 20) returning temp-size
+           invoke lbl-run-date::set_Size(temp-size)
+           move "Run Date (YYYYMMDD):" to lbl-run-date::Text
+
+           invoke type System.Windows.Forms.TextBox::new returning txt-run-date
+           invoke type System.Drawing.Point::new(140, 20) returning temp-point
+           invoke txt-run-date::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(100, 20) returning temp-size
+           invoke txt-run-date::set_Size(temp-size)
+           invoke txt-run-date::set_Name("txtRunDate")
+
+           invoke type System.Windows.Forms.Label::new returning lbl-cycle-id
+           invoke type System.Drawing.Point::new(20, 50) returning temp-point
+           invoke lbl-cycle-id::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(110, 20) returning temp-size
+           invoke lbl-cycle-id::set_Size(temp-size)
+           move "Cycle ID:" to lbl-cycle-id::Text
+
+           invoke type System.Windows.Forms.TextBox::new returning txt-cycle-id
+           invoke type System.Drawing.Point::new(140, 50) returning temp-point
+           invoke txt-cycle-id::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(100, 20) returning temp-size
+           invoke txt-cycle-id::set_Size(temp-size)
+           invoke txt-cycle-id::set_Name("txtCycleId")
+
+           invoke type System.Windows.Forms.Label::new returning lbl-environment
+           invoke type System.Drawing.Point::new(20, 80) returning temp-point
+           invoke lbl-environment::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(110, 20) returning temp-size
+           invoke lbl-environment::set_Size(temp-size)
+           move "Environment:" to lbl-environment::Text
+
+           invoke type System.Windows.Forms.ComboBox::new returning cbo-environment
+           invoke type System.Drawing.Point::new(140, 80) returning temp-point
+           invoke cbo-environment::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(100, 20) returning temp-size
+           invoke cbo-environment::set_Size(temp-size)
+           invoke cbo-environment::set_Name("cboEnvironment")
+           invoke cbo-environment::set_DropDownStyle(
+               type System.Windows.Forms.ComboBoxStyle::DropDownList)
+
+           invoke type System.Windows.Forms.Button::new returning btn-run
+           invoke type System.Drawing.Point::new(20, 120) returning temp-point
+           invoke btn-run::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(90, 25) returning temp-size
+           invoke btn-run::set_Size(temp-size)
+           move "Run" to btn-run::Text
+           invoke btn-run::set_Name("btnRun")
+
+           invoke type System.Windows.Forms.Button::new returning btn-mark-complete
+           invoke type System.Drawing.Point::new(120, 120) returning temp-point
+           invoke btn-mark-complete::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(130, 25) returning temp-size
+           invoke btn-mark-complete::set_Size(temp-size)
+           move "Mark Complete" to btn-mark-complete::Text
+           invoke btn-mark-complete::set_Name("btnMarkComplete")
+
+           invoke type System.Windows.Forms.Button::new
+               returning btn-print-confirmation
+           invoke type System.Drawing.Point::new(260, 120) returning temp-point
+           invoke btn-print-confirmation::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(140, 25) returning temp-size
+           invoke btn-print-confirmation::set_Size(temp-size)
+           move "Print Confirmation" to btn-print-confirmation::Text
+           invoke btn-print-confirmation::set_Name("btnPrintConfirmation")
+
+           invoke type System.Windows.Forms.MenuStrip::new returning mnu-strip
+           invoke type System.Windows.Forms.ToolStripMenuItem::new("Job History")
+               returning mnu-job-history
+           invoke mnu-strip::Items::Add(mnu-job-history)
+
+           invoke self::Controls::Add(lbl-run-date)
+           invoke self::Controls::Add(txt-run-date)
+           invoke self::Controls::Add(lbl-cycle-id)
+           invoke self::Controls::Add(txt-cycle-id)
+           invoke self::Controls::Add(lbl-environment)
+           invoke self::Controls::Add(cbo-environment)
+           invoke self::Controls::Add(btn-run)
+           invoke self::Controls::Add(btn-mark-complete)
+           invoke self::Controls::Add(btn-print-confirmation)
+           invoke self::Controls::Add(mnu-strip)
+           invoke self::set_MainMenuStrip(mnu-strip)
+
+           move "Nightly Cycle Run Parameters" to self::Text
+           invoke type System.Drawing.Size::new(420, 200) returning temp-size
+           invoke self::set_ClientSize(temp-size)
+
+           add handler self::Load to Form1_Load
+           add handler self::FormClosing to Form1_FormClosing
+           add handler btn-run::Click to Btn-Run-Click
+           add handler btn-mark-complete::Click to Btn-Mark-Complete-Click
+           add handler btn-print-confirmation::Click
+               to Btn-Print-Confirmation-Click
+           add handler mnu-job-history::Click to Mnu-Job-History-Click
+
+           invoke self::ResumeLayout.
+       end method.
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent
+           invoke self::STAMP-CONTEXT
+           invoke self::WRITE-AUDIT-RECORD using "OPEN    "
            goback.
        end method.
 
        method-id Form1_Load final private.
        procedure division using by value sender as object e as type System.EventArgs.
+           move spaces to run-date
+           move spaces to cycle-id
+           move spaces to environment-code
+
+           accept run-date from date yyyymmdd
+
+           invoke self::CHECK-RESTART-MARKER
+
+           if cycle-id = spaces
+      *        no cycle was resumed - carry the cycle id forward from
+      *        the last cycle submitted from this form, so a held-open
+      *        lock is easy to notice.
+               open input runparm-file
+               if runparm-status = "00"
+                   read runparm-file
+                       not at end
+                           move runparm-cycle-id         to cycle-id
+                           move runparm-environment-code to environment-code
+                   end-read
+                   close runparm-file
+               end-if
+           end-if
+
+           invoke self::LOAD-ENVIRONMENT-CONFIG
+
+           move run-date         to txt-run-date::Text
+           move cycle-id         to txt-cycle-id::Text
+           move environment-code to cbo-environment::Text
+
+           if cycle-id not = spaces
+               invoke self::PEEK-CYCLE-LOCK
+           end-if
+
+           invoke self::VALIDATE-RUN-DATE
+           if run-date-is-blackout
+               move spaces to message-text
+               string "Run date "            delimited by size
+                      run-date                delimited by size
+                      " falls in a blackout window ("
+                                              delimited by size
+                      blackout-description    delimited by size
+                      "). Correct it before submitting this cycle."
+                                              delimited by size
+                   into message-text
+               end-string
+               invoke type System.Windows.Forms.MessageBox::Show(message-text)
+           end-if
+       end method.
+
+      *----------------------------------------------------------------
+      * VALIDATE-RUN-DATE - checks RUN-DATE against BLACKOUT-FILE,
+      * setting RUN-DATE-IS-BLACKOUT true (and BLACKOUT-DESCRIPTION)
+      * if it falls within any declared holiday or blackout window.
+      *----------------------------------------------------------------
+       method-id VALIDATE-RUN-DATE private.
+       procedure division.
+           set run-date-is-clear to true
+           move spaces to blackout-description
+           move "N" to blackout-eof
+
+           open input blackout-file
+           if blackout-status = "00"
+               perform CHECK-ONE-BLACKOUT-RECORD
+                   until blackout-eof = "Y" or run-date-is-blackout
+               close blackout-file
+           end-if
+           goback.
+
+       CHECK-ONE-BLACKOUT-RECORD.
+           read blackout-file
+               at end
+                   move "Y" to blackout-eof
+               not at end
+                   if run-date >= bc-start-date and run-date <= bc-end-date
+                       set run-date-is-blackout to true
+                       move bc-description to blackout-description
+                   end-if
+           end-read.
+       end method.
+
+      *----------------------------------------------------------------
+      * LOAD-ENVIRONMENT-CONFIG - reads the valid target environments
+      * from ENVCFG-FILE into ENVCFG-TABLE and lists them on the
+      * CBO-ENVIRONMENT selector, so the operator picks from a
+      * validated list instead of keying a bare code.
+      *----------------------------------------------------------------
+       method-id LOAD-ENVIRONMENT-CONFIG private.
+       procedure division.
+           move 0 to envcfg-count
+           move "N" to envcfg-eof
+
+           invoke cbo-environment::Items::Clear
+
+           open input envcfg-file
+           if envcfg-status = "00"
+               perform LOAD-ONE-ENVIRONMENT until envcfg-eof = "Y"
+               close envcfg-file
+           else
+               move "Y" to envcfg-eof
+           end-if
+           goback.
+
+       LOAD-ONE-ENVIRONMENT.
+           read envcfg-file
+               at end
+                   move "Y" to envcfg-eof
+               not at end
+                   if envcfg-count < 20
+                       add 1 to envcfg-count
+                       move ec-environment-code to ec-code-tbl(envcfg-count)
+                       move ec-environment-name to ec-name-tbl(envcfg-count)
+                       invoke cbo-environment::Items::Add(ec-environment-code)
+                   end-if
+           end-read.
+       end method.
+
+      *----------------------------------------------------------------
+      * VALIDATE-ENVIRONMENT-CODE - confirms ENVIRONMENT-CODE matches
+      * one of the environments loaded from ENVCFG-FILE, so a cycle
+      * can never be submitted against an environment code that isn't
+      * on the validated list.
+      *----------------------------------------------------------------
+       method-id VALIDATE-ENVIRONMENT-CODE private.
+       procedure division.
+           set environment-code-is-invalid to true
+           perform CHECK-ONE-ENVIRONMENT
+               varying envcfg-index from 1 by 1
+               until envcfg-index > envcfg-count or environment-code-is-valid
+           goback.
+
+       CHECK-ONE-ENVIRONMENT.
+           if environment-code = ec-code-tbl(envcfg-index)
+               set environment-code-is-valid to true
+           end-if.
+       end method.
+
+      *----------------------------------------------------------------
+      * CHECK-RESTART-MARKER - if a prior submission left an in-flight
+      * marker on disk (form closed or crashed mid-submission), offers
+      * the operator a resume/cancel choice instead of a blank slate.
+      * Resuming carries the interrupted run's parameters onto the
+      * panel; cancelling clears the stale marker and its cycle lock.
+      *----------------------------------------------------------------
+       method-id CHECK-RESTART-MARKER private.
+       procedure division.
+           open input inflight-file
+           if inflight-status not = "00"
+               goback
+           end-if
+
+           read inflight-file
+               at end
+                   close inflight-file
+                   goback
+           end-read
+           close inflight-file
+
+           move spaces to message-text
+           string "Cycle "                  delimited by size
+                  if-cycle-id                delimited by size
+                  " (run date "              delimited by size
+                  if-run-date                delimited by size
+                  ") was left in flight by an earlier, interrupted"
+                                              delimited by size
+                  " submission. Resume it, or cancel and start fresh?"
+                                              delimited by size
+               into message-text
+           end-string
+
+           invoke type System.Windows.Forms.MessageBox::Show(
+               message-text,
+               "Interrupted Cycle Detected",
+               type System.Windows.Forms.MessageBoxButtons::YesNo)
+               returning resume-prompt-result
+
+           if resume-prompt-result = type System.Windows.Forms.DialogResult::Yes
+               move if-run-date         to run-date
+               move if-cycle-id         to cycle-id
+               move if-environment-code to environment-code
+
+      *        the crashed attempt's lock is stale - release it here
+      *        so the resumed submission is not refused as a
+      *        duplicate of itself.
+               invoke self::RELEASE-CYCLE-LOCK
+               invoke self::DELETE-INFLIGHT-MARKER
+           else
+               invoke self::CLEAR-RESTART-MARKER
+           end-if.
+       end method.
+
+      *----------------------------------------------------------------
+      * CLEAR-RESTART-MARKER - removes the in-flight marker and the
+      * cycle lock it left behind once the operator cancels a
+      * crashed cycle.  The abandoned marker's cycle id is held in
+      * RESTART-CYCLE-ID (not the shared CYCLE-ID) so releasing its
+      * lock cannot leave a stale cycle id pre-filled on what is
+      * supposed to be a blank panel; CYCLE-ID is explicitly cleared
+      * once the marker is gone so FORM1-LOAD's carry-forward logic
+      * re-reads the real last-submitted cycle from RUNPARM-FILE.
+      *----------------------------------------------------------------
+       method-id CLEAR-RESTART-MARKER private.
+       procedure division.
+           move spaces to restart-cycle-id
+
+           open input inflight-file
+           if inflight-status = "00"
+               read inflight-file
+                   not at end
+                       move if-cycle-id to restart-cycle-id
+               end-read
+               close inflight-file
+           end-if
+
+           if restart-cycle-id not = spaces
+               invoke self::RELEASE-CYCLE-LOCK-FOR using restart-cycle-id
+           end-if
+
+           delete file inflight-file
+           move spaces to cycle-id.
+       end method.
+
+      *----------------------------------------------------------------
+      * RELEASE-CYCLE-LOCK-FOR - removes the cycle lock file for the
+      * cycle id passed in, without disturbing the shared CYCLE-ID
+      * working-storage field kept for the panel's own entries.
+      *----------------------------------------------------------------
+       method-id RELEASE-CYCLE-LOCK-FOR private.
+       procedure division using by value p-cycle-id as pic x(08).
+           invoke self::BUILD-LOCK-FILE-NAME-FOR using p-cycle-id
+           delete file cycle-lock-file.
+       end method.
+
+      *----------------------------------------------------------------
+      * RELEASE-CYCLE-LOCK - removes the cycle lock file for the
+      * cycle id currently keyed on the panel.  Held for as long as
+      * that cycle is actually in flight; released only when a
+      * completion status is recorded for it (BTN-MARK-COMPLETE-CLICK)
+      * or when a crashed submission is cancelled outright
+      * (CLEAR-RESTART-MARKER, via RELEASE-CYCLE-LOCK-FOR).
+      *----------------------------------------------------------------
+       method-id RELEASE-CYCLE-LOCK private.
+       procedure division.
+           invoke self::RELEASE-CYCLE-LOCK-FOR using cycle-id.
+       end method.
+
+      *----------------------------------------------------------------
+      * WRITE-INFLIGHT-MARKER - dropped just before a submission's
+      * file writes begin, so a crash partway through submission is
+      * visible to the next operator who opens the form.
+      *----------------------------------------------------------------
+       method-id WRITE-INFLIGHT-MARKER private.
+       procedure division.
+           move run-date          to if-run-date
+           move cycle-id          to if-cycle-id
+           move environment-code  to if-environment-code
+           move operator-id       to if-operator-id
+           move workstation-id    to if-workstation-id
+           move current-timestamp to if-started-timestamp
+
+           open output inflight-file
+           write inflight-record
+           close inflight-file.
+       end method.
+
+      *----------------------------------------------------------------
+      * DELETE-INFLIGHT-MARKER - removes the marker once a submission
+      * has finished writing its records cleanly.  The cycle lock is
+      * released separately by RELEASE-CYCLE-LOCK.
+      *----------------------------------------------------------------
+       method-id DELETE-INFLIGHT-MARKER private.
+       procedure division.
+           delete file inflight-file.
+       end method.
+
+      *----------------------------------------------------------------
+      * Form1_FormClosing - fires as the operator closes the form.
+      * Logs a CLOSE audit record carrying whatever run parameters
+      * were in effect at the time, same as the OPEN record written
+      * by NEW.
+      *----------------------------------------------------------------
+       method-id Form1_FormClosing final private.
+       procedure division using by value sender as object
+                                 e as type System.Windows.Forms.FormClosingEventArgs.
+           move txt-run-date::Text    to run-date
+           move txt-cycle-id::Text    to cycle-id
+           move cbo-environment::Text to environment-code
+
+           invoke self::STAMP-CONTEXT
+           invoke self::WRITE-AUDIT-RECORD using "CLOSE   "
+       end method.
+
+      *----------------------------------------------------------------
+      * STAMP-CONTEXT - captures the operator id, workstation id and
+      * current timestamp shared by the audit and run-parameter
+      * records.
+      *----------------------------------------------------------------
+       method-id STAMP-CONTEXT private.
+       procedure division.
+           invoke type System.Environment::get_UserName    returning operator-id
+           invoke type System.Environment::get_MachineName returning workstation-id
+           accept current-timestamp from date yyyymmdd
+           accept current-timestamp(9:6) from time
+       end method.
+
+      *----------------------------------------------------------------
+      * WRITE-AUDIT-RECORD - appends one timestamped audit record to
+      * AUDIT-LOG-FILE for the given action (OPEN/CLOSE/SUBMIT) using
+      * the run parameters currently in effect on the panel.
+      *----------------------------------------------------------------
+       method-id WRITE-AUDIT-RECORD private.
+       procedure division using by value audit-action-code as pic x(08).
+           move operator-id      to audit-operator-id
+           move workstation-id   to audit-workstation-id
+           move current-timestamp to audit-timestamp
+           move audit-action-code to audit-action
+           move run-date          to audit-run-date
+           move cycle-id          to audit-cycle-id
+           move environment-code  to audit-environment
+
+           open extend audit-log-file
+           if audit-log-status = "35"
+               open output audit-log-file
+           end-if
+
+           write audit-log-record
+           close audit-log-file
+       end method.
+
+      *----------------------------------------------------------------
+      * BUILD-LOCK-FILE-NAME-FOR - derives the lock file name for the
+      * cycle id passed in.
+      *----------------------------------------------------------------
+       method-id BUILD-LOCK-FILE-NAME-FOR private.
+       procedure division using by value p-cycle-id as pic x(08).
+           move spaces to lock-file-name
+           string "LOCK"    delimited by size
+                  p-cycle-id delimited by size
+                  ".LCK"    delimited by size
+               into lock-file-name
+           end-string.
+       end method.
+
+      *----------------------------------------------------------------
+      * BUILD-LOCK-FILE-NAME - derives the lock file name for the
+      * cycle id currently keyed on the panel.
+      *----------------------------------------------------------------
+       method-id BUILD-LOCK-FILE-NAME private.
+       procedure division.
+           invoke self::BUILD-LOCK-FILE-NAME-FOR using cycle-id.
+       end method.
+
+      *----------------------------------------------------------------
+      * PEEK-CYCLE-LOCK - warns the operator on open if the cycle id
+      * carried forward onto the panel is still locked by another
+      * submission, without acquiring or disturbing the lock.
+      *----------------------------------------------------------------
+       method-id PEEK-CYCLE-LOCK private.
+       procedure division.
+           invoke self::BUILD-LOCK-FILE-NAME
+           open input cycle-lock-file
+           if lock-file-status = "00"
+               read cycle-lock-file
+                   not at end
+                       move spaces to message-text
+                       string "Cycle "              delimited by size
+                              cycle-id               delimited by size
+                              " is still in flight (submitted by "
+                                                      delimited by size
+                              lock-operator-id        delimited by size
+                              " on "                  delimited by size
+                              lock-workstation-id     delimited by size
+                              "). A second submission will be refused."
+                                                      delimited by size
+                           into message-text
+                       end-string
+                       invoke type System.Windows.Forms.MessageBox::Show(message-text)
+               end-read
+               close cycle-lock-file
+           end-if.
+       end method.
+
+      *----------------------------------------------------------------
+      * CHECK-AND-SET-CYCLE-LOCK - refuses to acquire the lock for a
+      * cycle id that is already locked by another in-flight
+      * submission; otherwise writes the lock file so the next
+      * operator to try the same cycle id is refused in turn.
+      *----------------------------------------------------------------
+       method-id CHECK-AND-SET-CYCLE-LOCK private.
+       procedure division.
+           invoke self::BUILD-LOCK-FILE-NAME
+           open input cycle-lock-file
+           if lock-file-status = "00"
+               close cycle-lock-file
+               set lock-was-denied to true
+           else
+               move cycle-id        to lock-cycle-id
+               move operator-id     to lock-operator-id
+               move workstation-id  to lock-workstation-id
+               move current-timestamp to lock-timestamp
+               open output cycle-lock-file
+               write cycle-lock-record
+               close cycle-lock-file
+               set lock-was-acquired to true
+           end-if.
+       end method.
+
+      *----------------------------------------------------------------
+      * SUBMIT-CYCLE - called from the Run/Submit action once the
+      * operator's entries have passed validation.  Writes the keyed
+      * run parameters to RUNPARM-FILE for the batch stream to read,
+      * and logs a SUBMIT audit record.  Refuses to proceed if the
+      * cycle is already locked by another in-flight submission.
+      *----------------------------------------------------------------
+       method-id SUBMIT-CYCLE private.
+       procedure division.
+           set submission-failed to true
+
+           move txt-run-date::Text    to run-date
+           move txt-cycle-id::Text    to cycle-id
+           move cbo-environment::Text to environment-code
+
+           invoke self::VALIDATE-RUN-DATE
+           if run-date-is-blackout
+               move spaces to message-text
+               string "Run date "            delimited by size
+                      run-date                delimited by size
+                      " falls in a blackout window ("
+                                              delimited by size
+                      blackout-description    delimited by size
+                      "). Submission refused."
+                                              delimited by size
+                   into message-text
+               end-string
+               invoke type System.Windows.Forms.MessageBox::Show(message-text)
+               goback
+           end-if
+
+           invoke self::VALIDATE-ENVIRONMENT-CODE
+           if environment-code-is-invalid
+               move spaces to message-text
+               string "Environment code " delimited by size
+                      environment-code    delimited by size
+                      " is not on the validated ENVCFG list. Submission refused."
+                                           delimited by size
+                   into message-text
+               end-string
+               invoke type System.Windows.Forms.MessageBox::Show(message-text)
+               goback
+           end-if
+
+           invoke self::STAMP-CONTEXT
+           invoke self::CHECK-AND-SET-CYCLE-LOCK
+
+           if lock-was-denied
+               move spaces to message-text
+               string "Cycle "    delimited by size
+                      cycle-id    delimited by size
+                      " is already in flight. Submission refused."
+                                  delimited by size
+                   into message-text
+               end-string
+               invoke type System.Windows.Forms.MessageBox::Show(message-text)
+               goback
+           end-if
+
+           invoke self::WRITE-INFLIGHT-MARKER
+
+           move run-date         to runparm-run-date
+           move cycle-id         to runparm-cycle-id
+           move environment-code to runparm-environment-code
+           move operator-id      to runparm-operator-id
+           move workstation-id   to runparm-workstation-id
+           move current-timestamp to runparm-submit-timestamp
+
+           open output runparm-file
+           write runparm-record
+           close runparm-file
+
+           invoke self::WRITE-AUDIT-RECORD using "SUBMIT  "
+           invoke self::DELETE-INFLIGHT-MARKER
+
+      *    the cycle lock stays held here - the overnight cycle is
+      *    just starting, not finished.  It is released only when a
+      *    completion status is recorded for this cycle
+      *    (BTN-MARK-COMPLETE-CLICK), so a second operator opening
+      *    the form while the cycle is genuinely still running is
+      *    correctly warned by PEEK-CYCLE-LOCK and refused by
+      *    CHECK-AND-SET-CYCLE-LOCK.
+           set submission-succeeded to true
+       end method.
+
+      *----------------------------------------------------------------
+      * TRIGGER-SCHEDULER-JOB - drops a trigger file for the external
+      * job scheduler to pick up, derives the job id the scheduler
+      * hands back for this submission, and appends a RUN-HISTORY-FILE
+      * record so Form2's dashboard can show the link from this click
+      * through to the scheduler's job id.
+      *----------------------------------------------------------------
+       method-id TRIGGER-SCHEDULER-JOB private.
+       procedure division.
+           move spaces to trigger-file-name
+           string "TRIGGER" delimited by size
+                  cycle-id   delimited by size
+                  ".TRG"     delimited by size
+               into trigger-file-name
+           end-string
+
+           move cycle-id          to trg-cycle-id
+           move run-date          to trg-run-date
+           move environment-code  to trg-environment-code
+           move operator-id       to trg-operator-id
+           move current-timestamp to trg-requested-timestamp
+
+           open output trigger-file
+           write trigger-record
+           close trigger-file
+
+      *    the scheduler is expected to pick the trigger file up and
+      *    hand back a job id; until the real scheduler hand-off is
+      *    wired in, derive a provisional job id from the timestamp
+      *    of the request so Form2 has something concrete to show.
+           move spaces to job-id
+           string "J"                    delimited by size
+                  current-timestamp(9:6)  delimited by size
+                  cycle-id(1:4)           delimited by size
+               into job-id
+           end-string
+
+           move cycle-id           to rh-cycle-id
+           move run-date           to rh-run-date
+           move environment-code   to rh-environment
+           move "SUBMITTED"        to rh-status
+           move job-id             to rh-job-id
+           move current-timestamp  to rh-start-timestamp
+           move spaces             to rh-end-timestamp
+
+           open extend run-history-file
+           if runhist-status = "35"
+               open output run-history-file
+           end-if
+           write run-history-record
+           close run-history-file.
+       end method.
+
+      *----------------------------------------------------------------
+      * Btn-Run-Click - validates and submits the cycle, then -- once
+      * submission succeeds -- triggers the external job scheduler and
+      * records the scheduler's job id back into the run-history file.
+      *----------------------------------------------------------------
+       method-id Btn-Run-Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::SUBMIT-CYCLE
+
+           if submission-succeeded
+               invoke self::TRIGGER-SCHEDULER-JOB
+
+               move spaces to message-text
+               string "Cycle "         delimited by size
+                      cycle-id         delimited by size
+                      " submitted. Scheduler job id: "
+                                       delimited by size
+                      job-id           delimited by size
+                   into message-text
+               end-string
+               invoke type System.Windows.Forms.MessageBox::Show(message-text)
+           end-if.
+       end method.
+
+      *----------------------------------------------------------------
+      * UPDATE-CYCLE-STATUS-COMPLETE - rewrites RUN-HISTORY-FILE,
+      * marking the most recent SUBMITTED record for CYCLE-ID as
+      * COMPLETED and stamping its end timestamp.  RUN-HISTORY-FILE
+      * is line sequential, so the whole file is read into
+      * RH-REWRITE-TABLE, the matching entry is updated in memory,
+      * and the table is written back out in the same order.
+      *----------------------------------------------------------------
+       method-id UPDATE-CYCLE-STATUS-COMPLETE private.
+       procedure division.
+           move 0   to rh-rewrite-count
+           move 0   to rh-match-index
+           move "N" to rh-rewrite-eof
+
+           open input run-history-file
+           if runhist-status = "00"
+               perform LOAD-ONE-HISTORY-FOR-REWRITE until rh-rewrite-eof = "Y"
+               close run-history-file
+           else
+               move "Y" to rh-rewrite-eof
+           end-if
+
+           perform FIND-LATEST-SUBMITTED-ENTRY
+               varying rh-rewrite-index from 1 by 1
+               until rh-rewrite-index > rh-rewrite-count
+
+           if rh-match-index > 0
+               move "COMPLETED"       to rt-status(rh-match-index)
+               move current-timestamp to rt-end-timestamp(rh-match-index)
+
+               open output run-history-file
+               perform WRITE-ONE-HISTORY-RECORD
+                   varying rh-rewrite-index from 1 by 1
+                   until rh-rewrite-index > rh-rewrite-count
+               close run-history-file
+           end-if
+           goback.
+
+       LOAD-ONE-HISTORY-FOR-REWRITE.
+           read run-history-file
+               at end
+                   move "Y" to rh-rewrite-eof
+               not at end
+                   if rh-rewrite-count < 500
+                       add 1 to rh-rewrite-count
+                       move rh-cycle-id        to rt-cycle-id(rh-rewrite-count)
+                       move rh-run-date        to rt-run-date(rh-rewrite-count)
+                       move rh-environment     to rt-environment(rh-rewrite-count)
+                       move rh-status          to rt-status(rh-rewrite-count)
+                       move rh-job-id          to rt-job-id(rh-rewrite-count)
+                       move rh-start-timestamp
+                           to rt-start-timestamp(rh-rewrite-count)
+                       move rh-end-timestamp
+                           to rt-end-timestamp(rh-rewrite-count)
+                   end-if
+           end-read.
+
+       FIND-LATEST-SUBMITTED-ENTRY.
+           if rt-cycle-id(rh-rewrite-index) = cycle-id
+               and rt-status(rh-rewrite-index) = "SUBMITTED"
+               move rh-rewrite-index to rh-match-index
+           end-if.
+
+       WRITE-ONE-HISTORY-RECORD.
+           move rt-cycle-id(rh-rewrite-index)    to rh-cycle-id
+           move rt-run-date(rh-rewrite-index)    to rh-run-date
+           move rt-environment(rh-rewrite-index) to rh-environment
+           move rt-status(rh-rewrite-index)      to rh-status
+           move rt-job-id(rh-rewrite-index)      to rh-job-id
+           move rt-start-timestamp(rh-rewrite-index)
+               to rh-start-timestamp
+           move rt-end-timestamp(rh-rewrite-index)
+               to rh-end-timestamp
+           write run-history-record.
+       end method.
+
+      *----------------------------------------------------------------
+      * Btn-Mark-Complete-Click - records completion of the cycle
+      * keyed on the panel and releases its cycle lock, so the same
+      * cycle id can be submitted again on a later run.  This is the
+      * only point (besides cancelling a crashed submission) that
+      * releases a cycle lock, since the lock is meant to cover the
+      * cycle's real run duration, not just the submit transaction.
+      *----------------------------------------------------------------
+       method-id Btn-Mark-Complete-Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           move txt-cycle-id::Text to cycle-id
+
+           invoke self::UPDATE-CYCLE-STATUS-COMPLETE
+
+           move spaces to message-text
+           if rh-match-index > 0
+               invoke self::RELEASE-CYCLE-LOCK
+               string "Cycle "                      delimited by size
+                      cycle-id                      delimited by size
+                      " marked complete. Cycle lock released."
+                                                     delimited by size
+                   into message-text
+               end-string
+           else
+               string "No matching submitted cycle found for "
+                                                     delimited by size
+                      cycle-id                      delimited by size
+                      ". Nothing was marked complete."
+                                                     delimited by size
+                   into message-text
+               end-string
+           end-if
+           invoke type System.Windows.Forms.MessageBox::Show(message-text)
+       end method.
+
+      *----------------------------------------------------------------
+      * Btn-Print-Confirmation-Click - renders the run parameters
+      * currently keyed on the panel into a printable confirmation
+      * slip, for attaching to the nightly change-control binder.
+      *----------------------------------------------------------------
+       method-id Btn-Print-Confirmation-Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           move txt-run-date::Text    to run-date
+           move txt-cycle-id::Text    to cycle-id
+           move cbo-environment::Text to environment-code
+
+           move spaces to confirmation-line-1
+           move spaces to confirmation-line-2
+           move spaces to confirmation-line-3
+           move spaces to confirmation-line-4
+
+           move "Nightly Cycle Submission Confirmation" to confirmation-line-1
+
+           string "Run Date:    " delimited by size
+                  run-date        delimited by size
+               into confirmation-line-2
+           end-string
+
+           string "Cycle ID:    " delimited by size
+                  cycle-id        delimited by size
+               into confirmation-line-3
+           end-string
+
+           string "Environment: " delimited by size
+                  environment-code delimited by size
+               into confirmation-line-4
+           end-string
+
+           invoke type System.Drawing.Printing.PrintDocument::new
+               returning confirmation-print-document
+           add handler confirmation-print-document::PrintPage
+               to Confirmation-PrintPage
+           invoke confirmation-print-document::Print
+       end method.
+
+      *----------------------------------------------------------------
+      * Confirmation-PrintPage - PrintPage handler for the
+      * confirmation slip.  Draws the four confirmation lines onto
+      * the page being printed.
+      *----------------------------------------------------------------
+       method-id Confirmation-PrintPage final private.
+       procedure division using by value sender as object
+                                 e as type System.Drawing.Printing.PrintPageEventArgs.
+           invoke e::Graphics::DrawString(confirmation-line-1, self::Font,
+               type System.Drawing.Brushes::Black, 50, 50)
+           invoke e::Graphics::DrawString(confirmation-line-2, self::Font,
+               type System.Drawing.Brushes::Black, 50, 75)
+           invoke e::Graphics::DrawString(confirmation-line-3, self::Font,
+               type System.Drawing.Brushes::Black, 50, 100)
+           invoke e::Graphics::DrawString(confirmation-line-4, self::Font,
+               type System.Drawing.Brushes::Black, 50, 125)
+       end method.
+
+      *----------------------------------------------------------------
+      * Mnu-Job-History-Click - opens the Job History dashboard so the
+      * operator can see the status of recent cycles without having
+      * to check the mainframe job log by hand.
+      *----------------------------------------------------------------
+       method-id Mnu-Job-History-Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type WindowsFormsApplication3.Form2::new returning job-history-form
+           invoke job-history-form::Show
        end method.
-      
+
        end class.
