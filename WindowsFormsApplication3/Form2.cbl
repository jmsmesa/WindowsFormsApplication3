@@ -0,0 +1,309 @@
+       class-id WindowsFormsApplication3.Form2 is partial
+                 inherits type System.Windows.Forms.Form.
+
+       environment division.
+       input-output section.
+       file-control.
+           select run-history-file assign to "RUNHIST.DAT"
+               organization line sequential
+               file status is rh-file-status.
+
+           select cycle-cal-file assign to "CYCLCAL.DAT"
+               organization line sequential
+               file status is cc-file-status.
+
+       data division.
+       file section.
+       fd  run-history-file.
+           copy "RUNHIST.CPY".
+
+       fd  cycle-cal-file.
+           copy "CYCLCAL.CPY".
+
+      *----------------------------------------------------------------
+      * Job History dashboard.  Form2_Load reads the last
+      * HISTORY-MAX cycles from RUN-HISTORY-FILE into HISTORY-TABLE,
+      * reads the expected-cycle calendar into CAL-TABLE, then lists
+      * both on LST-JOB-HISTORY -- flagging any calendar cycle that
+      * never shows up in the history file.
+      *----------------------------------------------------------------
+       working-storage section.
+       01 rh-file-status   pic xx.
+       01 cc-file-status   pic xx.
+       01 history-eof      pic x value "N".
+       01 calendar-eof     pic x value "N".
+
+       01 history-max       pic 9(04) comp value 20.
+       01 history-total     pic 9(04) comp value 0.
+       01 history-count     pic 9(04) comp value 0.
+       01 history-skip      pic 9(04) comp value 0.
+       01 skip-index        pic 9(04) comp value 0.
+       01 history-index     pic 9(04) comp value 0.
+
+       01 history-table.
+           05 history-entry occurs 20 times.
+               10 ht-cycle-id      pic x(08).
+               10 ht-run-date      pic x(08).
+               10 ht-environment   pic x(04).
+               10 ht-status        pic x(08).
+               10 ht-job-id        pic x(12).
+
+       01 cal-count         pic 9(04) comp value 0.
+       01 cal-index          pic 9(04) comp value 0.
+       01 cal-table.
+           05 cal-entry occurs 50 times.
+               10 ct-cycle-id      pic x(08).
+               10 ct-description   pic x(30).
+
+       01 cycle-found-switch pic x.
+           88 cycle-was-found value "Y".
+           88 cycle-was-not-found value "N".
+
+       01 target-run-date    pic x(08).
+       01 list-row-text      pic x(80).
+
+       01 lst-job-history    object.
+       01 temp-point         object.
+       01 temp-size          object.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      * InitializeComponent - lays out LST-JOB-HISTORY and wires
+      * Form2_Load to the form's Load event.  This repo carries no
+      * separate designer partial file, so this is hand-written rather
+      * than tool-generated; NEW has always called
+      * INVOKE SELF::INITIALIZECOMPONENT and expects it to exist.
+      *----------------------------------------------------------------
+       method-id InitializeComponent private.
+       procedure division.
+           invoke self::SuspendLayout
+
+           invoke type System.Windows.Forms.ListBox::new
+               returning lst-job-history
+           invoke type System.Drawing.Point::new(20, 20) returning temp-point
+           invoke lst-job-history::set_Location(temp-point)
+           invoke type System.Drawing.Size::new(440, 260) returning temp-size
+           invoke lst-job-history::set_Size(temp-size)
+           invoke lst-job-history::set_Name("lstJobHistory")
+
+           invoke self::Controls::Add(lst-job-history)
+
+           move "Job History" to self::Text
+           invoke type System.Drawing.Size::new(480, 320) returning temp-size
+           invoke self::set_ClientSize(temp-size)
+
+           add handler self::Load to Form2_Load
+
+           invoke self::ResumeLayout.
+       end method.
+
+      *----------------------------------------------------------------
+      * Form2_Load - loads the recent run history and the expected-
+      * cycle calendar, lists the history, then flags any calendar
+      * cycle missing from the most recent night's run.  TARGET-RUN-
+      * DATE is the latest run date actually present in history (not
+      * today's system date), so a cycle that ran and completed last
+      * night is not wrongly flagged NOT RUN when the dashboard is
+      * opened the next morning after the date has rolled over.
+      *----------------------------------------------------------------
+       method-id Form2_Load final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::LOAD-HISTORY
+           invoke self::FIND-LATEST-RUN-DATE
+           invoke self::LOAD-CALENDAR
+           invoke self::DISPLAY-HISTORY
+           invoke self::FLAG-MISSING-CYCLES
+       end method.
+
+      *----------------------------------------------------------------
+      * LOAD-HISTORY - reads RUN-HISTORY-FILE in two passes: the
+      * first counts the records on file, the second skips past all
+      * but the most recent HISTORY-MAX and loads those into
+      * HISTORY-TABLE.
+      *----------------------------------------------------------------
+       method-id LOAD-HISTORY private.
+       procedure division.
+           move 0 to history-total
+           move 0 to history-count
+           move "N" to history-eof
+
+           open input run-history-file
+           if rh-file-status = "00"
+               perform COUNT-HISTORY-RECORD until history-eof = "Y"
+               close run-history-file
+           else
+               move "Y" to history-eof
+           end-if
+
+           if history-total > history-max
+               compute history-skip = history-total - history-max
+           else
+               move 0 to history-skip
+           end-if
+
+           move "N" to history-eof
+           open input run-history-file
+           if rh-file-status = "00"
+               perform SKIP-HISTORY-RECORD
+                   varying skip-index from 1 by 1
+                   until skip-index > history-skip or history-eof = "Y"
+
+               perform LOAD-HISTORY-RECORD until history-eof = "Y"
+               close run-history-file
+           end-if
+           goback.
+
+       COUNT-HISTORY-RECORD.
+           read run-history-file
+               at end
+                   move "Y" to history-eof
+               not at end
+                   add 1 to history-total
+           end-read.
+
+       SKIP-HISTORY-RECORD.
+           read run-history-file
+               at end
+                   move "Y" to history-eof
+           end-read.
+
+       LOAD-HISTORY-RECORD.
+           read run-history-file
+               at end
+                   move "Y" to history-eof
+               not at end
+                   add 1 to history-count
+                   move rh-cycle-id    to ht-cycle-id(history-count)
+                   move rh-run-date    to ht-run-date(history-count)
+                   move rh-environment to ht-environment(history-count)
+                   move rh-status      to ht-status(history-count)
+                   move rh-job-id      to ht-job-id(history-count)
+           end-read.
+       end method.
+
+      *----------------------------------------------------------------
+      * FIND-LATEST-RUN-DATE - sets TARGET-RUN-DATE to the most recent
+      * run date present in HISTORY-TABLE, so FLAG-MISSING-CYCLES can
+      * check "did last night's cycle run" against the batch stream's
+      * own most recent business date rather than today's system
+      * date, which has typically already rolled over by the time
+      * anyone opens this dashboard to check.
+      *----------------------------------------------------------------
+       method-id FIND-LATEST-RUN-DATE private.
+       procedure division.
+           move spaces to target-run-date
+           perform CHECK-ONE-RUN-DATE
+               varying history-index from 1 by 1
+               until history-index > history-count
+           goback.
+
+       CHECK-ONE-RUN-DATE.
+           if ht-run-date(history-index) > target-run-date
+               move ht-run-date(history-index) to target-run-date
+           end-if.
+       end method.
+
+      *----------------------------------------------------------------
+      * LOAD-CALENDAR - reads the full expected-cycle calendar into
+      * CAL-TABLE (bounded at 50 entries).
+      *----------------------------------------------------------------
+       method-id LOAD-CALENDAR private.
+       procedure division.
+           move 0 to cal-count
+           move "N" to calendar-eof
+
+           open input cycle-cal-file
+           if cc-file-status = "00"
+               perform LOAD-CALENDAR-RECORD until calendar-eof = "Y"
+               close cycle-cal-file
+           else
+               move "Y" to calendar-eof
+           end-if
+           goback.
+
+       LOAD-CALENDAR-RECORD.
+           read cycle-cal-file
+               at end
+                   move "Y" to calendar-eof
+               not at end
+                   if cal-count < 50
+                       add 1 to cal-count
+                       move cc-cycle-id    to ct-cycle-id(cal-count)
+                       move cc-description to ct-description(cal-count)
+                   end-if
+           end-read.
+       end method.
+
+      *----------------------------------------------------------------
+      * DISPLAY-HISTORY - lists the loaded history rows on
+      * LST-JOB-HISTORY, most recent cycle last.
+      *----------------------------------------------------------------
+       method-id DISPLAY-HISTORY private.
+       procedure division.
+           invoke lst-job-history::Items::Clear
+           perform DISPLAY-ONE-HISTORY-ROW
+               varying history-index from 1 by 1
+               until history-index > history-count
+           goback.
+
+       DISPLAY-ONE-HISTORY-ROW.
+           move spaces to list-row-text
+           string ht-cycle-id(history-index)    delimited by size
+                  "  "                          delimited by size
+                  ht-run-date(history-index)     delimited by size
+                  "  "                           delimited by size
+                  ht-environment(history-index)  delimited by size
+                  "  "                           delimited by size
+                  ht-status(history-index)       delimited by size
+                  "  "                           delimited by size
+                  ht-job-id(history-index)       delimited by size
+               into list-row-text
+           end-string
+           invoke lst-job-history::Items::Add(list-row-text).
+       end method.
+
+      *----------------------------------------------------------------
+      * FLAG-MISSING-CYCLES - for each cycle the calendar expects to
+      * have run, checks whether it shows up in the loaded history
+      * rows for TARGET-RUN-DATE (the most recent business date on
+      * file).  Any calendar cycle not found for that date is listed
+      * with a NOT RUN status so it stands out from cycles that have
+      * actually completed.
+      *----------------------------------------------------------------
+       method-id FLAG-MISSING-CYCLES private.
+       procedure division.
+           perform FLAG-ONE-CALENDAR-CYCLE
+               varying cal-index from 1 by 1
+               until cal-index > cal-count
+           goback.
+
+       FLAG-ONE-CALENDAR-CYCLE.
+           set cycle-was-not-found to true
+           perform CHECK-ONE-HISTORY-ROW
+               varying history-index from 1 by 1
+               until history-index > history-count or cycle-was-found
+
+           if cycle-was-not-found
+               move spaces to list-row-text
+               string ct-cycle-id(cal-index)      delimited by size
+                      "  "                        delimited by size
+                      ct-description(cal-index)    delimited by size
+                      "  NOT RUN"                   delimited by size
+                   into list-row-text
+               end-string
+               invoke lst-job-history::Items::Add(list-row-text)
+           end-if.
+
+       CHECK-ONE-HISTORY-ROW.
+           if ht-cycle-id(history-index) = ct-cycle-id(cal-index)
+               and ht-run-date(history-index) = target-run-date
+               set cycle-was-found to true
+           end-if.
+       end method.
+
+       end class.
